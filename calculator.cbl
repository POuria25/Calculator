@@ -1,67 +1,819 @@
-       IDENTIFICATION DIVISION.
-           PROGRAM-ID. calculator.
-           DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 NUM1 PIC 9(12).
-           01 NUM2 PIC 9(12).
-           01 RESULT PIC zzz,zzz,zz9.99.
-           01 OPERATION PIC X(12).
-
-           PROCEDURE DIVISION.
-
-           MAIN-PARA.
-
-               DISPLAY 'Enter first number: '.
-               ACCEPT NUM1.
-               DISPLAY 'Enter second number: '.
-               ACCEPT NUM2.
-               DISPLAY 'Choose an operation (+, -, x, [ / or : ] , % )'.
-               ACCEPT OPERATION.
-
-               EVALUATE TRUE
-                   WHEN OPERATION = "+"
-                       PERFORM CALCULATE-SUM
-                   WHEN OPERATION = "-"
-                       PERFORM CALCULATE-MINUS
-                   WHEN OPERATION = "x"
-                       PERFORM CALCULATE-MULTIPLICATION
-                   WHEN OPERATION = "/" OR OPERATION = ":"
-                       PERFORM CALCULATE-DIVISION
-                   WHEN OPERATION = "%"
-                       PERFORM CALCULATE-MODULO
-                   WHEN OTHER
-                       DISPLAY 'SUPPORTED OPERATIONS ARE +, -, X, /'
-                       DISPLAY ' or :, %'
-               END-EVALUATE.
-
-               STOP RUN.
-
-           CALCULATE-SUM.
-               COMPUTE RESULT = NUM1 + NUM2.
-               DISPLAY 'The sum is ' RESULT. 
-
-           CALCULATE-MINUS.
-               COMPUTE RESULT = NUM1 - NUM2.
-               DISPLAY 'The difference is ' RESULT.
-
-           CALCULATE-MULTIPLICATION.
-               COMPUTE RESULT = NUM1 * NUM2.
-               DISPLAY 'The product is ' RESULT.
-
-           CALCULATE-DIVISION.
-               IF NUM2 = 0
-                   DISPLAY 'Division by zero is not allowed.'
-               ELSE
-                   COMPUTE RESULT = NUM1 / NUM2
-                   DISPLAY 'The quotient is ' RESULT
-               END-IF.
-
-           CALCULATE-MODULO.
-               IF NUM2 = 0
-                   DISPLAY 'Modulo by zero is not allowed.'
-               ELSE
-                   COMPUTE RESULT = FUNCTION MOD(NUM1, NUM2)
-                   DISPLAY 'The remainder is ' RESULT
-               END-IF.
-
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CALCULATOR.
+000300 AUTHOR.        D-SHIFT PRODUCTION SUPPORT.
+000400 INSTALLATION.  FINANCE BATCH SYSTEMS.
+000500 DATE-WRITTEN.  01/09/2019.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                MODIFICATION HISTORY                           *
+000900*  DATE       INIT  DESCRIPTION                                 *
+001000*  ---------- ----  ------------------------------------------  *
+001100*  01/09/2019  RTM  ORIGINAL FOUR-FUNCTION DESK CALCULATOR.      *
+001200*  02/14/2019  RTM  ADDED MODULO OPERATION.                     *
+001300*  07/02/2026  DPW  ADDED BATCH TRANSACTION FILE PROCESSING.     *
+001400*  07/09/2026  DPW  ADDED CALCULATION HISTORY / AUDIT FILE.      *
+001500*  07/16/2026  DPW  ADDED INPUT EDITING AND SIZE ERROR CHECKS.   *
+001600*  07/23/2026  DPW  OPERANDS WIDENED TO SIGNED, SIGN-FLIP CHECK  *
+001700*                   ADDED TO SUBTRACTION.                       *
+001800*  07/30/2026  DPW  ADDED END-OF-RUN CONTROL TOTALS REPORT.      *
+001900*  08/06/2026  DPW  ADDED CHECKPOINT/RESTART FOR BATCH RUNS.     *
+002000*  08/09/2026  DPW  ADDED EXPONENT (^) AND SQUARE ROOT (SQ).     *
+002100*  08/09/2026  DPW  ADDED OPERATOR ID CAPTURE TO AUDIT TRAIL.    *
+002200*  08/09/2026  DPW  ADDED CONTROL-TOTAL RECONCILIATION MODE.     *
+002300*  08/09/2026  DPW  RESTRUCTURED INTERACTIVE MODE TO LOOP UNTIL  *
+002400*                   OPERATOR ANSWERS N TO "CALCULATE ANOTHER".   *
+002410*  08/09/2026  DPW  FIXED SIGN LOSS ON FILE-SOURCED OPERANDS,    *
+002420*                   ADDED SIZE ERROR CHECK TO INTERACTIVE NUMVAL *
+002430*                   CONVERSION, RESTART NOW APPENDS TO RESULT    *
+002440*                   FILE INSTEAD OF TRUNCATING IT, RECONCILE     *
+002450*                   MODE NOW KEY-MATCHES INSTEAD OF PAIRING BY   *
+002460*                   READ ORDER AND LOGS TO THE HISTORY FILE, AND *
+002470*                   PER-OPERATION COUNTS ON THE SUMMARY REPORT   *
+002480*                   NO LONGER INCLUDE FAILED CALCULATIONS.       *
+002481*  08/09/2026  DPW  EXPONENT NOW USES ** FOR EVERY BASE INSTEAD  *
+002482*                   OF LOG/EXP (WHICH LOST PRECISION ON LARGE    *
+002483*                   INTEGER POWERS), SUCCESS DISPLAYS IN THE     *
+002484*                   CALCULATE PARAGRAPHS ARE NOW SUPPRESSED      *
+002485*                   OUTSIDE INTERACTIVE MODE, PER-RECORD HISTORY *
+002486*                   NOW USES ITS OWN OPERATOR ID FIELD SO IT NO  *
+002487*                   LONGER OVERWRITES THE SUMMARY REPORT'S, AND  *
+002488*                   THE CHECKPOINT WRITE NOW CHECKS FILE STATUS. *
+002489*  08/09/2026  DPW  HISTORY FILE OPEN NOW CHECKS FILE STATUS,    *
+002490*                   RECONCILE MODE NOW WRITES A REPORT LINE FOR  *
+002491*                   REJECTED/FAILED TRANSACTIONS INSTEAD OF      *
+002492*                   SKIPPING THEM, CHECKPOINT READ NOW HANDLES   *
+002493*                   AN EMPTY CHECKPOINT FILE, AND THE UNREACHABLE*
+002494*                   SUBTRACTION SIGN-FLIP CHECK WAS REMOVED.     *
+002500******************************************************************
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT TRANS-FILE ASSIGN TO TRANIN
+003000         FILE STATUS IS WS-TRANS-STATUS.
+003100
+003200     SELECT RESULT-FILE ASSIGN TO RESLTOUT
+003300         FILE STATUS IS WS-RESULT-STATUS.
+003400
+003500     SELECT HISTORY-FILE ASSIGN TO HISTORY
+003600         FILE STATUS IS WS-HISTORY-STATUS.
+003700
+003800     SELECT CHECKPOINT-FILE ASSIGN TO CHKPOINT
+003900         FILE STATUS IS WS-CHECKPOINT-STATUS.
+004000
+004100     SELECT CTLTOTS-FILE ASSIGN TO CTLTOTS
+004200         FILE STATUS IS WS-CTLTOTS-STATUS.
+004300
+004400     SELECT RECON-REPORT-FILE ASSIGN TO RECONRPT
+004500         FILE STATUS IS WS-RECONRPT-STATUS.
+004600
+004700 DATA DIVISION.
+004800 FILE SECTION.
+004900*----------------------------------------------------------------
+005000* BATCH TRANSACTION INPUT - ONE CALCULATION REQUEST PER RECORD
+005100*----------------------------------------------------------------
+005200 FD  TRANS-FILE
+005300     RECORD CONTAINS 44 CHARACTERS.
+005400 01  TR-RECORD.
+005500     05  TR-RECORD-NUMBER        PIC 9(08).
+005600     05  TR-OPERATOR-ID          PIC X(08).
+005700     05  TR-NUM1                 PIC S9(12)
+005710         SIGN IS TRAILING SEPARATE CHARACTER.
+005800     05  TR-OPERATION            PIC X(02).
+005900     05  TR-NUM2                 PIC S9(12)
+005910         SIGN IS TRAILING SEPARATE CHARACTER.
+006000
+006100*----------------------------------------------------------------
+006200* BATCH RESULT OUTPUT - ECHOES THE REQUEST PLUS THE RESULT
+006300*----------------------------------------------------------------
+006400 FD  RESULT-FILE
+006500     RECORD CONTAINS 60 CHARACTERS.
+006600 01  RO-RECORD.
+006700     05  RO-RECORD-NUMBER        PIC 9(08).
+006800     05  RO-OPERATOR-ID          PIC X(08).
+006900     05  RO-NUM1                 PIC S9(12)
+006910         SIGN IS TRAILING SEPARATE CHARACTER.
+007000     05  RO-OPERATION            PIC X(02).
+007100     05  RO-NUM2                 PIC S9(12)
+007110         SIGN IS TRAILING SEPARATE CHARACTER.
+007200     05  RO-RESULT               PIC S9(12)V99
+007210         SIGN IS TRAILING SEPARATE CHARACTER.
+007300     05  RO-STATUS               PIC X(01).
+007400         88  RO-STATUS-OK        VALUE 'S'.
+007500         88  RO-STATUS-ERROR     VALUE 'E'.
+007600
+007700*----------------------------------------------------------------
+007800* CALCULATION HISTORY / AUDIT FILE - APPENDED TO EVERY RUN
+007900*----------------------------------------------------------------
+008000 FD  HISTORY-FILE
+008100     RECORD CONTAINS 67 CHARACTERS.
+008200 01  HS-RECORD.
+008300     05  HS-DATE                 PIC 9(08).
+008400     05  HS-TIME                 PIC 9(08).
+008500     05  HS-OPERATOR-ID          PIC X(08).
+008600     05  HS-NUM1                 PIC S9(12)
+008610         SIGN IS TRAILING SEPARATE CHARACTER.
+008700     05  HS-OPERATION            PIC X(02).
+008800     05  HS-NUM2                 PIC S9(12)
+008810         SIGN IS TRAILING SEPARATE CHARACTER.
+008900     05  HS-RESULT               PIC S9(12)V99
+008910         SIGN IS TRAILING SEPARATE CHARACTER.
+009000
+009100*----------------------------------------------------------------
+009200* RESTART CHECKPOINT - LAST TRANSACTION RECORD SUCCESSFULLY DONE
+009300*----------------------------------------------------------------
+009400 FD  CHECKPOINT-FILE
+009500     RECORD CONTAINS 8 CHARACTERS.
+009600 01  CK-RECORD.
+009700     05  CK-LAST-RECORD          PIC 9(08).
+009800
+009900*----------------------------------------------------------------
+010000* CONTROL-TOTAL FILE - EXPECTED RESULTS SUPPLIED BY UPSTREAM
+010100*----------------------------------------------------------------
+010200 FD  CTLTOTS-FILE
+010300     RECORD CONTAINS 23 CHARACTERS.
+010400 01  CT-RECORD.
+010500     05  CT-RECORD-NUMBER        PIC 9(08).
+010600     05  CT-EXPECTED-RESULT      PIC S9(12)V99
+010610         SIGN IS TRAILING SEPARATE CHARACTER.
+010700
+010800*----------------------------------------------------------------
+010900* RECONCILIATION DISCREPANCY REPORT
+011000*----------------------------------------------------------------
+011100 FD  RECON-REPORT-FILE
+011200     RECORD CONTAINS 110 CHARACTERS.
+011300 01  RD-RECORD                   PIC X(110).
+011400
+011500 WORKING-STORAGE SECTION.
+011600*----------------------------------------------------------------
+011700* FILE STATUS FIELDS
+011800*----------------------------------------------------------------
+011900 01  WS-TRANS-STATUS             PIC X(02).
+012000 01  WS-RESULT-STATUS            PIC X(02).
+012100 01  WS-HISTORY-STATUS           PIC X(02).
+012200 01  WS-CHECKPOINT-STATUS        PIC X(02).
+012300 01  WS-CTLTOTS-STATUS           PIC X(02).
+012400 01  WS-RECONRPT-STATUS          PIC X(02).
+012500
+012600*----------------------------------------------------------------
+012700* RUN-MODE AND SWITCHES
+012800*----------------------------------------------------------------
+012900 01  WS-OPERATOR-ID              PIC X(08).
+013000 01  WS-RUN-MODE                 PIC X(01).
+013100     88  RUN-MODE-INTERACTIVE    VALUE 'I' 'i'.
+013200     88  RUN-MODE-BATCH          VALUE 'B' 'b'.
+013300     88  RUN-MODE-RECONCILE      VALUE 'R' 'r'.
+013400
+013500 01  WS-ANOTHER-ANSWER           PIC X(01).
+013600     88  WS-CALCULATE-ANOTHER    VALUE 'Y' 'y'.
+013700     88  WS-NO-MORE-CALCS        VALUE 'N' 'n'.
+013800
+013900 01  WS-VALID-INPUT-SW           PIC X(01).
+014000     88  VALID-INPUT             VALUE 'Y'.
+014100     88  INVALID-INPUT           VALUE 'N'.
+014200
+014300 01  WS-CALC-STATUS-SW           PIC X(01).
+014400     88  CALC-SUCCESSFUL         VALUE 'S'.
+014500     88  CALC-FAILED             VALUE 'F'.
+014600
+014700 01  WS-TRANS-EOF-SW             PIC X(01)  VALUE 'N'.
+014800     88  WS-TRANS-EOF            VALUE 'Y'.
+014900
+015000 01  WS-CTLTOTS-EOF-SW           PIC X(01)  VALUE 'N'.
+015100     88  WS-CTLTOTS-EOF          VALUE 'Y'.
+015200
+015300 01  WS-HISTORY-OPEN-SW          PIC X(01)  VALUE 'N'.
+015400     88  WS-HISTORY-IS-OPEN      VALUE 'Y'.
+015500
+015600 01  WS-CHECKPOINT-COUNTER       PIC 9(05)  COMP  VALUE ZERO.
+015700 01  WS-CHECKPOINT-INTERVAL      PIC 9(05)  COMP  VALUE 100.
+015800
+015900*----------------------------------------------------------------
+016000* CALCULATION WORK AREA - SHARED BY ALL THREE RUN MODES
+016100*----------------------------------------------------------------
+016200 01  CA-NUM1-RAW                 PIC X(13).
+016300 01  CA-NUM2-RAW                 PIC X(13).
+016400 01  CA-NUM1                     PIC S9(12).
+016500 01  CA-NUM2                     PIC S9(12).
+016600 01  CA-OPERATION                PIC X(02).
+016650 01  CA-OPERATOR-ID              PIC X(08).
+016700 01  CA-RESULT                   PIC S9(12)V99.
+016800 01  CA-RESULT-EDIT              PIC -(11)9.99.
+016850 01  WS-NUMVAL-CHECK             PIC S9(04) COMP.
+017000
+017100*----------------------------------------------------------------
+017200* DATE AND TIME FOR THE HISTORY FILE
+017300*----------------------------------------------------------------
+017400 01  WS-CURRENT-DATE             PIC 9(08).
+017500 01  WS-CURRENT-TIME             PIC 9(08).
+017600
+017700*----------------------------------------------------------------
+017800* CONTROL TOTALS / SUMMARY REPORT COUNTERS
+017900*----------------------------------------------------------------
+018000 01  CT-COUNT-ADD                PIC 9(07)  COMP  VALUE ZERO.
+018100 01  CT-COUNT-SUB                PIC 9(07)  COMP  VALUE ZERO.
+018200 01  CT-COUNT-MUL                PIC 9(07)  COMP  VALUE ZERO.
+018300 01  CT-COUNT-DIV                PIC 9(07)  COMP  VALUE ZERO.
+018400 01  CT-COUNT-MOD                PIC 9(07)  COMP  VALUE ZERO.
+018500 01  CT-COUNT-EXP                PIC 9(07)  COMP  VALUE ZERO.
+018600 01  CT-COUNT-SQRT               PIC 9(07)  COMP  VALUE ZERO.
+018700 01  CT-TOTAL-CALCS              PIC 9(07)  COMP  VALUE ZERO.
+018800 01  CT-GRAND-TOTAL              PIC S9(15)V99      VALUE ZERO.
+018900 01  CT-GRAND-TOTAL-EDIT         PIC -(14)9.99.
+019000
+019100*----------------------------------------------------------------
+019200* RECONCILIATION DISCREPANCY LINE
+019300*----------------------------------------------------------------
+019400 01  RD-DISCREPANCY-LINE.
+019500     05  RD-LABEL-RECORD         PIC X(08) VALUE 'RECORD #'.
+019600     05  RD-RECORD-NUMBER        PIC 9(08).
+019700     05  FILLER                  PIC X(03) VALUE SPACES.
+019800     05  RD-LABEL-OPERATOR       PIC X(04) VALUE 'OPR='.
+019900     05  RD-OPERATOR-ID          PIC X(08).
+020000     05  FILLER                  PIC X(03) VALUE SPACES.
+020100     05  RD-LABEL-EXPECTED       PIC X(10) VALUE 'EXPECTED='.
+020200     05  RD-EXPECTED-RESULT      PIC -(11)9.99.
+020300     05  FILLER                  PIC X(03) VALUE SPACES.
+020400     05  RD-LABEL-ACTUAL         PIC X(08) VALUE 'ACTUAL='.
+020500     05  RD-ACTUAL-RESULT        PIC -(11)9.99.
+020600     05  FILLER                  PIC X(03) VALUE SPACES.
+020700     05  RD-LABEL-DIFFERENCE     PIC X(06) VALUE 'DIFF='.
+020800     05  RD-DIFFERENCE           PIC -(11)9.99.
+020900
+020910*----------------------------------------------------------------
+020920* RECONCILIATION NO-MATCH LINE - PRINTED WHEN A TRANSACTION OR A
+020930* CONTROL TOTAL RECORD HAS NO COUNTERPART WITH THE SAME KEY
+020940*----------------------------------------------------------------
+020950 01  RD-NOMATCH-LINE.
+020960     05  RD-NM-LABEL             PIC X(28).
+020970     05  FILLER                  PIC X(01) VALUE SPACE.
+020980     05  RD-NM-LABEL2            PIC X(08) VALUE 'RECORD #'.
+020990     05  RD-NM-RECORD-NUMBER     PIC 9(08).
+020995
+021000 PROCEDURE DIVISION.
+021100******************************************************************
+021200*                        0000-MAINLINE                          *
+021300******************************************************************
+021400 0000-MAINLINE.
+021500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+021600     EVALUATE TRUE
+021700         WHEN RUN-MODE-INTERACTIVE
+021800             PERFORM 2100-INTERACTIVE-LOOP THRU 2100-EXIT
+021900         WHEN RUN-MODE-BATCH
+022000             PERFORM 2200-BATCH-PROCESS THRU 2200-EXIT
+022100         WHEN RUN-MODE-RECONCILE
+022200             PERFORM 2300-RECONCILE-PROCESS THRU 2300-EXIT
+022300         WHEN OTHER
+022400             DISPLAY 'INVALID RUN MODE - PROGRAM ENDING'
+022500     END-EVALUATE.
+022600     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+022700     STOP RUN.
+022800
+022900******************************************************************
+023000*                    1000-INITIALIZE                             *
+023100******************************************************************
+023200 1000-INITIALIZE.
+023300     DISPLAY 'ENTER OPERATOR ID: '.
+023400     ACCEPT WS-OPERATOR-ID.
+023500     DISPLAY 'ENTER RUN MODE (I=INTERACTIVE, B=BATCH, '.
+023600     DISPLAY '  R=RECONCILE): '.
+023700     ACCEPT WS-RUN-MODE.
+023800     PERFORM 1100-OPEN-HISTORY-FILE THRU 1100-EXIT.
+023900 1000-EXIT.
+024000     EXIT.
+024100
+024200 1100-OPEN-HISTORY-FILE.
+024300     OPEN EXTEND HISTORY-FILE.
+024400     IF WS-HISTORY-STATUS NOT = '00'
+024500         OPEN OUTPUT HISTORY-FILE
+024600     END-IF.
+024610     IF WS-HISTORY-STATUS NOT = '00'
+024620         DISPLAY 'ERROR - CANNOT OPEN HISTORY FILE, STATUS = '
+024630             WS-HISTORY-STATUS
+024640     ELSE
+024650         MOVE 'Y' TO WS-HISTORY-OPEN-SW
+024660     END-IF.
+024800 1100-EXIT.
+024900     EXIT.
+025000
+025100******************************************************************
+025200*              2100 THRU 2110 - INTERACTIVE RUN MODE             *
+025300******************************************************************
+025400 2100-INTERACTIVE-LOOP.
+025500     MOVE 'Y' TO WS-ANOTHER-ANSWER.
+025600     PERFORM 2110-PROMPT-AND-CALCULATE THRU 2110-EXIT
+025700         UNTIL WS-NO-MORE-CALCS.
+025800 2100-EXIT.
+025900     EXIT.
+026000
+026100 2110-PROMPT-AND-CALCULATE.
+026200     DISPLAY 'Enter first number: '.
+026300     ACCEPT CA-NUM1-RAW.
+026400     DISPLAY 'Enter second number: '.
+026500     ACCEPT CA-NUM2-RAW.
+026600     DISPLAY 'Choose an operation (+, -, x, [ / or : ], %, '.
+026700     DISPLAY '  ^ for exponent, sq for square root): '.
+026800     ACCEPT CA-OPERATION.
+026900     PERFORM 3000-VALIDATE-INPUT THRU 3000-EXIT.
+027000     IF VALID-INPUT
+027100         PERFORM 4000-DISPATCH-OPERATION THRU 4000-EXIT
+027200         IF CALC-SUCCESSFUL
+027250             MOVE WS-OPERATOR-ID TO CA-OPERATOR-ID
+027300             PERFORM 5000-WRITE-HISTORY THRU 5000-EXIT
+027400         END-IF
+027500     END-IF.
+027600     DISPLAY 'Calculate another? (Y/N): '.
+027700     ACCEPT WS-ANOTHER-ANSWER.
+027800 2110-EXIT.
+027900     EXIT.
+028000
+028100******************************************************************
+028200*          2200 THRU 2220 - BATCH TRANSACTION-FILE RUN MODE      *
+028300******************************************************************
+028400 2200-BATCH-PROCESS.
+028500     PERFORM 6100-READ-CHECKPOINT THRU 6100-EXIT.
+028600     OPEN INPUT TRANS-FILE.
+028610     IF WS-TRANS-STATUS NOT = '00'
+028620         DISPLAY 'ERROR - CANNOT OPEN TRANSACTION FILE, STATUS = '
+028630             WS-TRANS-STATUS
+028640     ELSE
+028650         IF CK-LAST-RECORD > ZERO
+028660             OPEN EXTEND RESULT-FILE
+028670         ELSE
+028680             OPEN OUTPUT RESULT-FILE
+028690         END-IF
+028700         IF WS-RESULT-STATUS NOT = '00'
+028710             DISPLAY 'ERROR - CANNOT OPEN RESULT FILE, STATUS = '
+028720                 WS-RESULT-STATUS
+028730         ELSE
+028740             PERFORM 2220-BATCH-READ-RECORD THRU 2220-EXIT
+028750             PERFORM 2210-BATCH-PROCESS-RECORD THRU 2210-EXIT
+028760                 UNTIL WS-TRANS-EOF
+028770             PERFORM 6000-WRITE-CHECKPOINT THRU 6000-EXIT
+028780             CLOSE RESULT-FILE
+028790         END-IF
+028800         CLOSE TRANS-FILE
+028900     END-IF.
+029400 2200-EXIT.
+029500     EXIT.
+029600
+029700 2210-BATCH-PROCESS-RECORD.
+029800     IF TR-RECORD-NUMBER > CK-LAST-RECORD
+030100         MOVE TR-OPERATION TO CA-OPERATION
+030200         PERFORM 3100-VALIDATE-BATCH-INPUT THRU 3100-EXIT
+030300         MOVE TR-RECORD-NUMBER TO RO-RECORD-NUMBER
+030400         MOVE TR-OPERATOR-ID TO RO-OPERATOR-ID
+030500         MOVE TR-NUM1 TO RO-NUM1
+030600         MOVE TR-OPERATION TO RO-OPERATION
+030700         MOVE TR-NUM2 TO RO-NUM2
+030800         IF VALID-INPUT
+030900             PERFORM 4000-DISPATCH-OPERATION THRU 4000-EXIT
+031000             IF CALC-SUCCESSFUL
+031100                 MOVE CA-RESULT TO RO-RESULT
+031200                 MOVE 'S' TO RO-STATUS
+031300                 MOVE TR-OPERATOR-ID TO CA-OPERATOR-ID
+031400                 PERFORM 5000-WRITE-HISTORY THRU 5000-EXIT
+031500             ELSE
+031600                 MOVE ZERO TO RO-RESULT
+031700                 MOVE 'E' TO RO-STATUS
+031800             END-IF
+031900         ELSE
+032000             MOVE ZERO TO RO-RESULT
+032100             MOVE 'E' TO RO-STATUS
+032200         END-IF
+032300         WRITE RO-RECORD
+032400         MOVE TR-RECORD-NUMBER TO CK-LAST-RECORD
+032500         ADD 1 TO WS-CHECKPOINT-COUNTER
+032600         IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+032700             PERFORM 6000-WRITE-CHECKPOINT THRU 6000-EXIT
+032800             MOVE ZERO TO WS-CHECKPOINT-COUNTER
+032900         END-IF
+033000     END-IF.
+033100     PERFORM 2220-BATCH-READ-RECORD THRU 2220-EXIT.
+033200 2210-EXIT.
+033300     EXIT.
+033400
+033500 2220-BATCH-READ-RECORD.
+033600     READ TRANS-FILE
+033700         AT END
+033800             MOVE 'Y' TO WS-TRANS-EOF-SW
+033900     END-READ.
+034000 2220-EXIT.
+034100     EXIT.
+034200
+034300******************************************************************
+034400*  2300 THRU 2330 - CONTROL-TOTAL RECONCILIATION RUN MODE (KEYED  *
+034500*  MATCH OF TR-RECORD-NUMBER AGAINST CT-RECORD-NUMBER - THE TWO   *
+034600*  FILES ARE NOT ASSUMED TO STAY IN STEP RECORD FOR RECORD)       *
+034700******************************************************************
+034800 2300-RECONCILE-PROCESS.
+034900     OPEN INPUT TRANS-FILE.
+035000     IF WS-TRANS-STATUS NOT = '00'
+035010         DISPLAY 'ERROR - CANNOT OPEN TRANSACTION FILE, STATUS = '
+035020             WS-TRANS-STATUS
+035030     ELSE
+035040         OPEN INPUT CTLTOTS-FILE
+035050         IF WS-CTLTOTS-STATUS NOT = '00'
+035060             DISPLAY 'ERROR - CANNOT OPEN CONTROL TOTAL FILE, '
+035070                 'STATUS = ' WS-CTLTOTS-STATUS
+035080         ELSE
+035090             OPEN OUTPUT RECON-REPORT-FILE
+035100             IF WS-RECONRPT-STATUS NOT = '00'
+035110                 DISPLAY 'ERROR - CANNOT OPEN RECONCILIATION '
+035120                     'REPORT FILE, STATUS = ' WS-RECONRPT-STATUS
+035130             ELSE
+035140                 PERFORM 2320-RECONCILE-READ-TRANS THRU 2320-EXIT
+035150                 PERFORM 2330-RECONCILE-READ-CTLTOTS
+035160                     THRU 2330-EXIT
+035170                 PERFORM 2310-RECONCILE-PROCESS-RECORD
+035180                     THRU 2310-EXIT
+035190                     UNTIL WS-TRANS-EOF AND WS-CTLTOTS-EOF
+035200                 CLOSE RECON-REPORT-FILE
+035210             END-IF
+035220             CLOSE CTLTOTS-FILE
+035230         END-IF
+035240         CLOSE TRANS-FILE
+035250     END-IF.
+035600 2300-EXIT.
+035700     EXIT.
+035800
+035900 2310-RECONCILE-PROCESS-RECORD.
+035910     EVALUATE TRUE
+035920         WHEN WS-TRANS-EOF
+035930             PERFORM 7200-WRITE-NOMATCH-CTLTOTS THRU 7200-EXIT
+035940             PERFORM 2330-RECONCILE-READ-CTLTOTS THRU 2330-EXIT
+035950         WHEN WS-CTLTOTS-EOF
+035960             PERFORM 7300-WRITE-NOMATCH-TRANS THRU 7300-EXIT
+035970             PERFORM 2320-RECONCILE-READ-TRANS THRU 2320-EXIT
+035980         WHEN TR-RECORD-NUMBER < CT-RECORD-NUMBER
+035990             PERFORM 7300-WRITE-NOMATCH-TRANS THRU 7300-EXIT
+036000             PERFORM 2320-RECONCILE-READ-TRANS THRU 2320-EXIT
+036010         WHEN TR-RECORD-NUMBER > CT-RECORD-NUMBER
+036020             PERFORM 7200-WRITE-NOMATCH-CTLTOTS THRU 7200-EXIT
+036030             PERFORM 2330-RECONCILE-READ-CTLTOTS THRU 2330-EXIT
+036040         WHEN OTHER
+036100             MOVE TR-OPERATION TO CA-OPERATION
+036200             PERFORM 3100-VALIDATE-BATCH-INPUT THRU 3100-EXIT
+036400             IF VALID-INPUT
+036500                 PERFORM 4000-DISPATCH-OPERATION THRU 4000-EXIT
+036550                 IF CALC-SUCCESSFUL
+036560                     MOVE TR-OPERATOR-ID TO CA-OPERATOR-ID
+036570                     PERFORM 5000-WRITE-HISTORY THRU 5000-EXIT
+036600                     IF CA-RESULT NOT = CT-EXPECTED-RESULT
+036800                         PERFORM 7100-WRITE-DISCREPANCY-LINE
+036900                             THRU 7100-EXIT
+037000                     END-IF
+037005                 ELSE
+037006                     MOVE 'CALC FAILED FOR TRANSACTION' TO
+037007                         RD-NM-LABEL
+037008                     PERFORM 7400-WRITE-EXCEPTION-LINE
+037009                         THRU 7400-EXIT
+037010                 END-IF
+037012             ELSE
+037013                 MOVE 'INVALID INPUT - TRANSACTION' TO
+037014                     RD-NM-LABEL
+037015                 PERFORM 7400-WRITE-EXCEPTION-LINE
+037016                     THRU 7400-EXIT
+037020             END-IF
+037030             PERFORM 2320-RECONCILE-READ-TRANS THRU 2320-EXIT
+037040             PERFORM 2330-RECONCILE-READ-CTLTOTS THRU 2330-EXIT
+037100     END-EVALUATE.
+037300 2310-EXIT.
+037400     EXIT.
+037500
+037600 2320-RECONCILE-READ-TRANS.
+037700     READ TRANS-FILE
+037800         AT END
+037900             MOVE 'Y' TO WS-TRANS-EOF-SW
+038000     END-READ.
+038700 2320-EXIT.
+038800     EXIT.
+038810
+038820 2330-RECONCILE-READ-CTLTOTS.
+038830     READ CTLTOTS-FILE
+038840         AT END
+038850             MOVE 'Y' TO WS-CTLTOTS-EOF-SW
+038860     END-READ.
+038870 2330-EXIT.
+038880     EXIT.
+038900
+039000******************************************************************
+039100*                  3000 - VALIDATE OPERAND INPUT                *
+039200******************************************************************
+039300 3000-VALIDATE-INPUT.
+039400     MOVE 'Y' TO WS-VALID-INPUT-SW.
+039450     MOVE FUNCTION TEST-NUMVAL(CA-NUM1-RAW) TO WS-NUMVAL-CHECK.
+039500     IF WS-NUMVAL-CHECK NOT = ZERO
+039600         MOVE 'N' TO WS-VALID-INPUT-SW
+039700         DISPLAY 'ERROR - FIRST NUMBER IS NOT NUMERIC: '
+039800             CA-NUM1-RAW
+039900     END-IF.
+039950     MOVE FUNCTION TEST-NUMVAL(CA-NUM2-RAW) TO WS-NUMVAL-CHECK.
+040000     IF WS-NUMVAL-CHECK NOT = ZERO
+040100         MOVE 'N' TO WS-VALID-INPUT-SW
+040200         DISPLAY 'ERROR - SECOND NUMBER IS NOT NUMERIC: '
+040300             CA-NUM2-RAW
+040400     END-IF.
+040500     IF VALID-INPUT
+040550         COMPUTE CA-NUM1 = FUNCTION NUMVAL(CA-NUM1-RAW)
+040555             ON SIZE ERROR
+040556                 MOVE 'N' TO WS-VALID-INPUT-SW
+040557                 DISPLAY 'ERROR - FIRST NUMBER EXCEEDS FIELD '
+040558                     'CAPACITY: ' CA-NUM1-RAW
+040560         END-COMPUTE
+040700     END-IF.
+040710     IF VALID-INPUT
+040720         COMPUTE CA-NUM2 = FUNCTION NUMVAL(CA-NUM2-RAW)
+040730             ON SIZE ERROR
+040740                 MOVE 'N' TO WS-VALID-INPUT-SW
+040750                 DISPLAY 'ERROR - SECOND NUMBER EXCEEDS FIELD '
+040760                     'CAPACITY: ' CA-NUM2-RAW
+040770         END-COMPUTE
+040780     END-IF.
+040900 3000-EXIT.
+041000     EXIT.
+041050
+041060******************************************************************
+041070*     3100 - VALIDATE OPERANDS READ DIRECTLY FROM A SIGNED FILE   *
+041080*     FIELD (BATCH AND RECONCILE MODES) - NUMERIC-TO-NUMERIC      *
+041090*     SO THE SIGN IS NEVER ROUTED THROUGH AN ALPHANUMERIC FIELD   *
+041095******************************************************************
+041100 3100-VALIDATE-BATCH-INPUT.
+041110     MOVE 'Y' TO WS-VALID-INPUT-SW.
+041120     IF TR-NUM1 NOT NUMERIC
+041130         MOVE 'N' TO WS-VALID-INPUT-SW
+041140         DISPLAY 'ERROR - FIRST NUMBER IS NOT NUMERIC ON RECORD '
+041150             TR-RECORD-NUMBER
+041160     END-IF.
+041170     IF TR-NUM2 NOT NUMERIC
+041180         MOVE 'N' TO WS-VALID-INPUT-SW
+041190         DISPLAY 'ERROR - SECOND NUMBER IS NOT NUMERIC ON RECORD '
+041200             TR-RECORD-NUMBER
+041210     END-IF.
+041220     IF VALID-INPUT
+041230         MOVE TR-NUM1 TO CA-NUM1
+041240         MOVE TR-NUM2 TO CA-NUM2
+041250     END-IF.
+041260 3100-EXIT.
+041270     EXIT.
+041280
+041300******************************************************************
+041400*          4000 - DISPATCH TO THE REQUESTED CALCULATION          *
+041500******************************************************************
+041500 4000-DISPATCH-OPERATION.
+041600     MOVE 'S' TO WS-CALC-STATUS-SW.
+041700     EVALUATE TRUE
+041800         WHEN CA-OPERATION = '+'
+041900             PERFORM 4100-CALCULATE-SUM THRU 4100-EXIT
+041910             IF CALC-SUCCESSFUL
+042000                 ADD 1 TO CT-COUNT-ADD
+042010             END-IF
+042100         WHEN CA-OPERATION = '-'
+042200             PERFORM 4200-CALCULATE-MINUS THRU 4200-EXIT
+042210             IF CALC-SUCCESSFUL
+042300                 ADD 1 TO CT-COUNT-SUB
+042310             END-IF
+042400         WHEN CA-OPERATION = 'x' OR CA-OPERATION = 'X'
+042500             PERFORM 4300-CALCULATE-MULTIPLICATION THRU 4300-EXIT
+042510             IF CALC-SUCCESSFUL
+042600                 ADD 1 TO CT-COUNT-MUL
+042610             END-IF
+042700         WHEN CA-OPERATION = '/' OR CA-OPERATION = ':'
+042800             PERFORM 4400-CALCULATE-DIVISION THRU 4400-EXIT
+042810             IF CALC-SUCCESSFUL
+042900                 ADD 1 TO CT-COUNT-DIV
+042910             END-IF
+043000         WHEN CA-OPERATION = '%'
+043100             PERFORM 4500-CALCULATE-MODULO THRU 4500-EXIT
+043110             IF CALC-SUCCESSFUL
+043200                 ADD 1 TO CT-COUNT-MOD
+043210             END-IF
+043300         WHEN CA-OPERATION = '^'
+043400             PERFORM 4600-CALCULATE-EXPONENT THRU 4600-EXIT
+043410             IF CALC-SUCCESSFUL
+043500                 ADD 1 TO CT-COUNT-EXP
+043510             END-IF
+043600         WHEN CA-OPERATION = 'sq' OR CA-OPERATION = 'SQ'
+043700             PERFORM 4700-CALCULATE-SQUAREROOT THRU 4700-EXIT
+043710             IF CALC-SUCCESSFUL
+043800                 ADD 1 TO CT-COUNT-SQRT
+043810             END-IF
+043900         WHEN OTHER
+044000             DISPLAY 'SUPPORTED OPERATIONS ARE +, -, X, /'
+044100             DISPLAY '  or :, %, ^, sq'
+044200             MOVE 'F' TO WS-CALC-STATUS-SW
+044300     END-EVALUATE.
+044400     IF CALC-SUCCESSFUL
+044500         ADD 1 TO CT-TOTAL-CALCS
+044600         ADD CA-RESULT TO CT-GRAND-TOTAL
+044700     END-IF.
+044800 4000-EXIT.
+044900     EXIT.
+045000
+045100 4100-CALCULATE-SUM.
+045200     COMPUTE CA-RESULT = CA-NUM1 + CA-NUM2
+045300         ON SIZE ERROR
+045400             DISPLAY 'ERROR - SUM EXCEEDS FIELD CAPACITY'
+045500             MOVE 'F' TO WS-CALC-STATUS-SW
+045600         NOT ON SIZE ERROR
+045700             MOVE CA-RESULT TO CA-RESULT-EDIT
+045750             IF RUN-MODE-INTERACTIVE
+045800                 DISPLAY 'The sum is ' CA-RESULT-EDIT
+045850             END-IF
+045900     END-COMPUTE.
+046000 4100-EXIT.
+046100     EXIT.
+046200
+046300 4200-CALCULATE-MINUS.
+046400     COMPUTE CA-RESULT = CA-NUM1 - CA-NUM2
+046500         ON SIZE ERROR
+046600             DISPLAY 'ERROR - DIFFERENCE EXCEEDS FIELD CAPACITY'
+046700             MOVE 'F' TO WS-CALC-STATUS-SW
+046800         NOT ON SIZE ERROR
+046900             MOVE CA-RESULT TO CA-RESULT-EDIT
+046950             IF RUN-MODE-INTERACTIVE
+047000                 DISPLAY 'The difference is ' CA-RESULT-EDIT
+047050             END-IF
+047200     END-COMPUTE.
+047300 4200-EXIT.
+047400     EXIT.
+047700
+048800 4300-CALCULATE-MULTIPLICATION.
+048900     COMPUTE CA-RESULT = CA-NUM1 * CA-NUM2
+049000         ON SIZE ERROR
+049100             DISPLAY 'ERROR - PRODUCT EXCEEDS FIELD CAPACITY'
+049200             MOVE 'F' TO WS-CALC-STATUS-SW
+049300         NOT ON SIZE ERROR
+049400             MOVE CA-RESULT TO CA-RESULT-EDIT
+049450             IF RUN-MODE-INTERACTIVE
+049500                 DISPLAY 'The product is ' CA-RESULT-EDIT
+049550             END-IF
+049600     END-COMPUTE.
+049700 4300-EXIT.
+049800     EXIT.
+049900
+050000 4400-CALCULATE-DIVISION.
+050100     IF CA-NUM2 = ZERO
+050200         DISPLAY 'Division by zero is not allowed.'
+050300         MOVE 'F' TO WS-CALC-STATUS-SW
+050400     ELSE
+050500         COMPUTE CA-RESULT = CA-NUM1 / CA-NUM2
+050600         MOVE CA-RESULT TO CA-RESULT-EDIT
+050650         IF RUN-MODE-INTERACTIVE
+050700             DISPLAY 'The quotient is ' CA-RESULT-EDIT
+050750         END-IF
+050800     END-IF.
+050900 4400-EXIT.
+051000     EXIT.
+051100
+051200 4500-CALCULATE-MODULO.
+051300     IF CA-NUM2 = ZERO
+051400         DISPLAY 'Modulo by zero is not allowed.'
+051500         MOVE 'F' TO WS-CALC-STATUS-SW
+051600     ELSE
+051700         COMPUTE CA-RESULT = FUNCTION MOD(CA-NUM1, CA-NUM2)
+051800         MOVE CA-RESULT TO CA-RESULT-EDIT
+051850         IF RUN-MODE-INTERACTIVE
+051900             DISPLAY 'The remainder is ' CA-RESULT-EDIT
+051950         END-IF
+052000     END-IF.
+052100 4500-EXIT.
+052200     EXIT.
+052300
+052400 4600-CALCULATE-EXPONENT.
+052500     COMPUTE CA-RESULT = CA-NUM1 ** CA-NUM2
+052600         ON SIZE ERROR
+052700             DISPLAY 'ERROR - EXPONENT RESULT EXCEEDS '
+052800                 'FIELD CAPACITY'
+052900             MOVE 'F' TO WS-CALC-STATUS-SW
+053000     END-COMPUTE.
+054100     IF NOT CALC-FAILED
+054200         MOVE CA-RESULT TO CA-RESULT-EDIT
+054300         IF RUN-MODE-INTERACTIVE
+054400             DISPLAY 'The result is ' CA-RESULT-EDIT
+054450         END-IF
+054500     END-IF.
+054600 4600-EXIT.
+054700     EXIT.
+054800
+054900 4700-CALCULATE-SQUAREROOT.
+055000     IF CA-NUM1 < ZERO
+055100         DISPLAY 'Square root of a negative number is not '
+055200             'allowed.'
+055300         MOVE 'F' TO WS-CALC-STATUS-SW
+055400     ELSE
+055500         COMPUTE CA-RESULT = FUNCTION SQRT(CA-NUM1)
+055600         MOVE CA-RESULT TO CA-RESULT-EDIT
+055650         IF RUN-MODE-INTERACTIVE
+055700             DISPLAY 'The square root is ' CA-RESULT-EDIT
+055750         END-IF
+055800     END-IF.
+055900 4700-EXIT.
+056000     EXIT.
+056100
+056200******************************************************************
+056300*              5000 - APPEND A LINE TO THE HISTORY FILE          *
+056400******************************************************************
+056500 5000-WRITE-HISTORY.
+056600     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+056700     ACCEPT WS-CURRENT-TIME FROM TIME.
+056800     MOVE WS-CURRENT-DATE TO HS-DATE.
+056900     MOVE WS-CURRENT-TIME TO HS-TIME.
+057000     MOVE CA-OPERATOR-ID TO HS-OPERATOR-ID.
+057100     MOVE CA-NUM1 TO HS-NUM1.
+057200     MOVE CA-OPERATION TO HS-OPERATION.
+057300     MOVE CA-NUM2 TO HS-NUM2.
+057400     MOVE CA-RESULT TO HS-RESULT.
+057500     WRITE HS-RECORD.
+057600 5000-EXIT.
+057700     EXIT.
+057800
+057900******************************************************************
+058000*          6000 THRU 6100 - CHECKPOINT WRITE AND READ            *
+058100******************************************************************
+058200 6000-WRITE-CHECKPOINT.
+058300     OPEN OUTPUT CHECKPOINT-FILE.
+058310     IF WS-CHECKPOINT-STATUS NOT = '00'
+058320         DISPLAY 'ERROR - CANNOT OPEN CHECKPOINT FILE, STATUS = '
+058330             WS-CHECKPOINT-STATUS
+058340     ELSE
+058400         WRITE CK-RECORD
+058500         CLOSE CHECKPOINT-FILE
+058410     END-IF.
+058600 6000-EXIT.
+058700     EXIT.
+058800
+058900 6100-READ-CHECKPOINT.
+059000     MOVE ZERO TO CK-LAST-RECORD.
+059100     OPEN INPUT CHECKPOINT-FILE.
+059200     IF WS-CHECKPOINT-STATUS = '00'
+059250         READ CHECKPOINT-FILE
+059260             AT END
+059270                 CONTINUE
+059280         END-READ
+059400         CLOSE CHECKPOINT-FILE
+059500     END-IF.
+059600 6100-EXIT.
+059700     EXIT.
+059800
+059900******************************************************************
+060000*              7000 THRU 7100 - REPORTING PARAGRAPHS             *
+060100******************************************************************
+060200 7000-PRINT-SUMMARY.
+060300     MOVE CT-GRAND-TOTAL TO CT-GRAND-TOTAL-EDIT.
+060400     DISPLAY '=============================================='.
+060500     DISPLAY ' CALCULATOR RUN SUMMARY REPORT'.
+060600     DISPLAY ' OPERATOR ID...........: ' WS-OPERATOR-ID.
+060700     DISPLAY '=============================================='.
+060800     DISPLAY ' ADDITION COUNT........: ' CT-COUNT-ADD.
+060900     DISPLAY ' SUBTRACTION COUNT.....: ' CT-COUNT-SUB.
+061000     DISPLAY ' MULTIPLICATION COUNT..: ' CT-COUNT-MUL.
+061100     DISPLAY ' DIVISION COUNT........: ' CT-COUNT-DIV.
+061200     DISPLAY ' MODULO COUNT..........: ' CT-COUNT-MOD.
+061300     DISPLAY ' EXPONENT COUNT........: ' CT-COUNT-EXP.
+061400     DISPLAY ' SQUARE ROOT COUNT.....: ' CT-COUNT-SQRT.
+061500     DISPLAY ' TOTAL CALCULATIONS....: ' CT-TOTAL-CALCS.
+061600     DISPLAY ' GRAND TOTAL OF RESULTS: ' CT-GRAND-TOTAL-EDIT.
+061700     DISPLAY '=============================================='.
+061800 7000-EXIT.
+061900     EXIT.
+062000
+062100 7100-WRITE-DISCREPANCY-LINE.
+062200     MOVE TR-RECORD-NUMBER TO RD-RECORD-NUMBER.
+062300     MOVE TR-OPERATOR-ID TO RD-OPERATOR-ID.
+062400     MOVE CT-EXPECTED-RESULT TO RD-EXPECTED-RESULT.
+062500     MOVE CA-RESULT TO RD-ACTUAL-RESULT.
+062600     COMPUTE RD-DIFFERENCE = CA-RESULT - CT-EXPECTED-RESULT.
+062700     WRITE RD-RECORD FROM RD-DISCREPANCY-LINE.
+062800 7100-EXIT.
+062900     EXIT.
+062910
+062920 7200-WRITE-NOMATCH-CTLTOTS.
+062930     MOVE 'NO TRANSACTION FOR CONTROL' TO RD-NM-LABEL.
+062940     MOVE CT-RECORD-NUMBER TO RD-NM-RECORD-NUMBER.
+062950     WRITE RD-RECORD FROM RD-NOMATCH-LINE.
+062960 7200-EXIT.
+062970     EXIT.
+062980
+062990 7300-WRITE-NOMATCH-TRANS.
+063000     MOVE 'NO CONTROL TOTAL FOR TRANS' TO RD-NM-LABEL.
+063010     MOVE TR-RECORD-NUMBER TO RD-NM-RECORD-NUMBER.
+063020     WRITE RD-RECORD FROM RD-NOMATCH-LINE.
+063030 7300-EXIT.
+063040     EXIT.
+063050
+063060 7400-WRITE-EXCEPTION-LINE.
+063070     MOVE TR-RECORD-NUMBER TO RD-NM-RECORD-NUMBER.
+063080     WRITE RD-RECORD FROM RD-NOMATCH-LINE.
+063090 7400-EXIT.
+063100     EXIT.
+063110
+063100******************************************************************
+063200*                   9000 - END OF RUN TERMINATION                *
+063300******************************************************************
+063400 9000-TERMINATE.
+063500     PERFORM 7000-PRINT-SUMMARY THRU 7000-EXIT.
+063600     IF WS-HISTORY-IS-OPEN
+063700         CLOSE HISTORY-FILE
+063800     END-IF.
+063900 9000-EXIT.
+064000     EXIT.
